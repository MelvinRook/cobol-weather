@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200* COPYBOOK:     TEMPREC
+000300* AUTHOR:       D. OKAFOR
+000400* INSTALLATION: WEATHER SYSTEMS GROUP
+000500* DATE-WRITTEN: 08/08/2026
+000600*-----------------------------------------------------------------
+000700* PURPOSE
+000800*   SHARED RECORD LAYOUT FOR A SINGLE DAILY TEMPERATURE READING.
+000900*   COPY THIS MEMBER WHEREVER TEMPERATURE.DAT OR TEMPHIST.DAT IS
+001000*   READ OR WRITTEN SO EVERY PROGRAM AGREES ON THE SAME FIELDS.
+001100*   USE REPLACING WHEN A PROGRAM NEEDS A DIFFERENT 01-LEVEL OR
+001200*   FIELD NAME (SEE TemperatureRollup'S HISTORY-RECORD).
+001300*-----------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*   08/08/2026  DO   INITIAL VERSION - PULLED OUT OF
+001600*                     AverageTemperatureCalculator'S FD
+001700*   08/08/2026  DO   ADD STATION-ID FOR MULTI-STATION INPUT
+001800*****************************************************************
+001900 01  TEMPERATURE-RECORD.
+002000     05  STATION-ID                PIC X(05).
+002100     05  TEMPERATURE-DATE          PIC X(10).
+002200     05  DAILY-TEMPERATURE         PIC S9(3)V9(1).
