@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200* COPYBOOK:     PARMREC
+000300* AUTHOR:       D. OKAFOR
+000400* INSTALLATION: WEATHER SYSTEMS GROUP
+000500* DATE-WRITTEN: 08/08/2026
+000600*-----------------------------------------------------------------
+000700* PURPOSE
+000800*   JCL-STYLE CONTROL CARD READ AT THE START OF A RUN SO THE FILE
+000900*   NAMES, AVERAGING WINDOW, UNITS AND VALIDATION THRESHOLDS CAN
+001000*   BE CHANGED ACROSS ENVIRONMENTS WITHOUT A RECOMPILE.  COPY THIS
+001100*   MEMBER INTO ANY PROGRAM THAT READS RUNPARM.DAT; A PROGRAM USES
+001200*   ONLY THE FIELDS THAT APPLY TO IT AND LEAVES THE REST BLANK.
+001300*-----------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*   08/08/2026  DO   INITIAL VERSION
+001600*****************************************************************
+001700 01  PARAMETER-RECORD.
+001800     05  PARM-INPUT-FILENAME       PIC X(40).
+001900     05  PARM-REPORT-FILENAME      PIC X(40).
+002000     05  PARM-HISTORY-FILENAME     PIC X(40).
+002100     05  PARM-WINDOW-DAYS          PIC 9(03).
+002200     05  PARM-UOM-IN               PIC X(01).
+002300     05  PARM-UOM-OUT              PIC X(01).
+002400     05  PARM-MIN-TEMPERATURE      PIC S9(3)V9(1).
+002500     05  PARM-MAX-TEMPERATURE      PIC S9(3)V9(1).
