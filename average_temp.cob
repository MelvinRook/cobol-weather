@@ -1,46 +1,977 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AverageTemperatureCalculator.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TEMPERATURE-FILE ASSIGN TO 'temperature.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD TEMPERATURE-FILE.
-       01 TEMPERATURE-RECORD.
-           05 TEMPERATURE-DATE      PIC X(10).
-           05 DAILY-TEMPERATURE     PIC S9(3)V9(1).
-
-       WORKING-STORAGE SECTION.
-       01 WS-TOTAL-TEMPERATURE      PIC S9(5)V9(1) VALUE 0.
-       01 WS-RECORD-COUNT           PIC 9(2) VALUE 0.
-       01 WS-AVERAGE-TEMPERATURE    PIC S9(3)V9(1).
-       01 WS-END-OF-FILE            PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           OPEN INPUT TEMPERATURE-FILE
-
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'
-               READ TEMPERATURE-FILE INTO TEMPERATURE-RECORD
-                   AT END
-                       MOVE 'Y' TO WS-END-OF-FILE
-                   NOT AT END
-                       ADD DAILY-TEMPERATURE TO WS-TOTAL-TEMPERATURE
-                       ADD 1 TO WS-RECORD-COUNT
-               END-READ
-           END-PERFORM
-
-           IF WS-RECORD-COUNT > 0
-               COMPUTE WS-AVERAGE-TEMPERATURE = WS-TOTAL-TEMPERATURE / WS-RECORD-COUNT
-               DISPLAY 'Average Temperature for Last 10 Days: ' WS-AVERAGE-TEMPERATURE
-           ELSE
-               DISPLAY 'No temperature data available.'
-           END-IF
-
-           CLOSE TEMPERATURE-FILE
-
-           STOP RUN.
+000100*****************************************************************
+000200* PROGRAM:      AverageTemperatureCalculator
+000300* AUTHOR:       D. OKAFOR
+000400* INSTALLATION: WEATHER SYSTEMS GROUP
+000500* DATE-WRITTEN: 01/05/2024
+000600*-----------------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*   01/05/2024  DO   INITIAL VERSION - AVERAGE OF TEMPERATURE.DAT
+000900*   08/08/2026  DO   ADD HIGH/LOW/RANGE STATS FOR THE PERIOD
+001000*   08/08/2026  DO   VALIDATE DATE/TEMPERATURE, REJECT BAD ROWS
+001100*   08/08/2026  DO   ADD FORMATTED REPORT-FILE (TEMPAVG.RPT) WITH
+001200*                     HEADER, DETAIL AND FOOTER LINES
+001300*   08/08/2026  DO   READ REQUESTED WINDOW SIZE FROM A LEADING
+001400*                     CONTROL RECORD INSTEAD OF ASSUMING 10 DAYS;
+001500*                     WARN WHEN THE FILE DOES NOT MATCH IT
+001600*   08/08/2026  DO   MOVE TEMPERATURE-RECORD INTO THE SHARED
+001700*                     TEMPREC COPYBOOK
+001800*   08/08/2026  DO   CHECKPOINT TOTAL/COUNT/LAST DATE EVERY
+001900*                     WS-CHECKPOINT-INTERVAL RECORDS AND RESTART
+002000*                     FROM THE CHECKPOINT AFTER AN ABEND
+002100*   08/08/2026  DO   ADD STATION-ID TO TEMPERATURE-RECORD; REPORT
+002200*                     PER-STATION AVERAGES ALONGSIDE THE COMBINED
+002300*                     FIGURE
+002400*   08/08/2026  DO   ADD CELSIUS/FAHRENHEIT UOM FLAGS TO THE
+002500*                     CONTROL RECORD AND CONVERT/LABEL OUTPUT
+002600*   08/08/2026  DO   READ RUNPARM.DAT AT STARTUP FOR THE INPUT/
+002700*                     REPORT FILE NAMES, WINDOW AND EDIT LIMITS SO
+002800*                     OPERATIONS CAN POINT AT DIFFERENT FILES
+002900*                     ACROSS ENVIRONMENTS WITHOUT A RECOMPILE;
+003000*                     REPLACES THE LEADING CONTROL RECORD FORMERLY
+003100*                     CARRIED INSIDE TEMPERATURE-FILE
+003110*   08/09/2026  DO   VALIDATE RANGE AFTER UNIT CONVERSION SO A
+003120*                     CELSIUS READING IS NOT CHECKED AGAINST
+003130*                     FAHRENHEIT-SCALE EDIT LIMITS; EDIT LIMITS
+003140*                     ARE NOW DOCUMENTED AS OUTPUT-UNIT VALUES
+003150*   08/09/2026  DO   REOPEN REPORT-FILE EXTEND (NOT OUTPUT) ON A
+003160*                     CHECKPOINT RESTART SO THE PRIOR PARTIAL
+003170*                     REPORT IS NOT TRUNCATED; WARN WHEN HIGH/LOW
+003180*                     AND PER-STATION FIGURES ONLY COVER RECORDS
+003190*                     SINCE THE RESTART
+003200*   08/09/2026  DO   WIDEN THE RUNNING TOTAL/COUNT ACCUMULATORS
+003210*                     FOR LARGE HISTORY REPROCESSING RUNS AND
+003220*                     ADD ON SIZE ERROR PROTECTION
+003230*   08/09/2026  DO   WRITE A REPORT-FILE DETAIL LINE FOR REJECTED
+003240*                     RECORDS TOO, WITH STATUS AND REASON COLUMNS
+003241*   08/09/2026  DO   WRITE THE CHECKPOINT AFTER EVERY RECORD'S
+003242*                     REPORT-FILE DETAIL LINE (ACCEPTED OR
+003243*                     REJECTED) INSTEAD OF EVERY
+003244*                     WS-CHECKPOINT-INTERVAL ACCEPTED RECORDS, SO
+003245*                     THE CHECKPOINT'S LAST-LINE-NUMBER ALWAYS
+003246*                     MATCHES THE LAST LINE ACTUALLY ON DISK IN
+003247*                     THE REPORT - A RESTART THAT REPLAYS RECORDS
+003248*                     SINCE THE CHECKPOINT NO LONGER DUPLICATES
+003249*                     REPORT LINES THAT WERE ALREADY WRITTEN
+003251*                     BEFORE THE ABEND
+003252*   08/09/2026  DO   VALIDATE PARM-UOM-IN/PARM-UOM-OUT ARE 'C', 'F'
+003253*                     OR BLANK AT STARTUP; ABEND RATHER THAN
+003254*                     SILENTLY TREATING ANY OTHER VALUE AS IF IT
+003255*                     MEANT FAHRENHEIT-TO-CELSIUS
+003256*****************************************************************
+003300 IDENTIFICATION DIVISION.
+003400 PROGRAM-ID. AverageTemperatureCalculator.
+003500 AUTHOR. D. OKAFOR.
+003600 INSTALLATION. WEATHER SYSTEMS GROUP.
+003700 DATE-WRITTEN. 01/05/2024.
+003800 DATE-COMPILED.
+003900
+004000 ENVIRONMENT DIVISION.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT OPTIONAL PARAMETER-FILE ASSIGN TO 'runparm.dat'
+004400         ORGANIZATION IS LINE SEQUENTIAL.
+004500     SELECT TEMPERATURE-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+004600         ORGANIZATION IS LINE SEQUENTIAL.
+004700     SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+004800         ORGANIZATION IS LINE SEQUENTIAL.
+004900     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'tempavg.ckp'
+005000         ORGANIZATION IS LINE SEQUENTIAL.
+005100
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400 FD  PARAMETER-FILE.
+005500     COPY PARMREC.
+005600
+005700 FD  TEMPERATURE-FILE.
+005800     COPY TEMPREC.
+005900
+006000 FD  REPORT-FILE.
+006100 01  REPORT-RECORD                 PIC X(100).
+006200
+006300 FD  CHECKPOINT-FILE.
+006400 01  CHECKPOINT-RECORD             PIC X(32).
+006500
+006600 WORKING-STORAGE SECTION.
+006700*-----------------------------------------------------------------
+006800* ACCUMULATORS
+006900*-----------------------------------------------------------------
+007000 01  WS-TOTAL-TEMPERATURE          PIC S9(8)V9(1) VALUE 0.
+007100 01  WS-RECORD-COUNT               PIC 9(6) VALUE 0.
+007200 01  WS-AVERAGE-TEMPERATURE        PIC S9(3)V9(1) VALUE 0.
+007300 01  WS-LINE-NUMBER                PIC 9(6) VALUE 0.
+007400 01  WS-RUN-DATE                   PIC 9(8) VALUE 0.
+007500
+007600*-----------------------------------------------------------------
+007700* RUN PARAMETERS (FROM RUNPARM.DAT)
+007800*   RUNPARM.DAT IS READ ONCE AT STARTUP, BEFORE TEMPERATURE-FILE
+007900*   OR REPORT-FILE IS OPENED, SO THE NAMES OF THOSE TWO FILES CAN
+008000*   THEMSELVES BE SUPPLIED ON THE CARD INSTEAD OF BEING COMPILED
+008100*   IN.  WS-INPUT-FILENAME AND WS-REPORT-FILENAME ARE THE DYNAMIC
+008200*   ASSIGN TARGETS NAMED ON THE SELECT CLAUSES ABOVE.  THE WINDOW
+008300*   SIZE AND UNIT-OF-MEASURE FLAGS WERE FORMERLY CARRIED ON A
+008400*   LEADING CONTROL RECORD INSIDE TEMPERATURE-FILE ITSELF; THAT
+008500*   RECORD IS RETIRED NOW A PROPER PARAMETER FILE EXISTS FOR THEM.
+008600*-----------------------------------------------------------------
+008700 01  WS-INPUT-FILENAME             PIC X(40) VALUE SPACES.
+008800 01  WS-REPORT-FILENAME            PIC X(40) VALUE SPACES.
+008900
+009000 01  WS-EXPECTED-DAYS              PIC 9(03) VALUE 10.
+009100 01  WS-ACTUAL-DATA-LINES          PIC 9(06) VALUE 0.
+009110 01  WS-EXPECTED-DATA-LINES        PIC 9(06) VALUE 0.
+009200
+009300 01  WS-RUN-UOM-IN                 PIC X(01) VALUE 'F'.
+009400     88  WS-INPUT-IS-CELSIUS                 VALUE 'C'.
+009500     88  WS-INPUT-IS-FAHRENHEIT              VALUE 'F'.
+009600 01  WS-RUN-UOM-OUT                PIC X(01) VALUE 'F'.
+009700     88  WS-OUTPUT-IS-CELSIUS                VALUE 'C'.
+009800     88  WS-OUTPUT-IS-FAHRENHEIT             VALUE 'F'.
+009900
+010000*-----------------------------------------------------------------
+010100* CHECKPOINT / RESTART
+010200*   CHECKPOINT-RECORD IS WRITTEN AFTER EVERY RECORD'S REPORT-FILE
+010210*   DETAIL LINE (ACCEPTED OR REJECTED) SO A LARGE REPROCESSING RUN
+010220*   CAN RESUME AFTER AN ABEND INSTEAD OF STARTING OVER, WITH THE
+010230*   CHECKPOINT'S LAST-LINE-NUMBER ALWAYS MATCHING THE LAST LINE
+010240*   ACTUALLY ON DISK IN THE REPORT - A RECORD REPLAYED AFTER A
+010250*   RESTART IS NEVER ONE THAT ALREADY HAS A REPORT LINE WRITTEN FOR
+010400*   IT.  THE 24-BYTE FD RECORD IS REINTERPRETED THROUGH THIS
+010500*   WORKING-STORAGE MIRROR SO THE RAW FD-LEVEL RECORD IS NEVER
+010600*   WRITTEN DIRECTLY.
+010700*-----------------------------------------------------------------
+010800 01  WS-CHECKPOINT-LINE.
+010900     05  WS-CKPT-TOTAL-TEMPERATURE PIC S9(8)V9(1).
+011000     05  WS-CKPT-RECORD-COUNT      PIC 9(6).
+011100     05  WS-CKPT-LAST-DATE         PIC X(10).
+011200     05  WS-CKPT-LAST-LINE-NUMBER  PIC 9(6).
+011700
+011800 01  WS-RESTART-SW                 PIC X(01) VALUE 'N'.
+011900     88  WS-RESTARTED                        VALUE 'Y'.
+012000     88  WS-NOT-RESTARTED                    VALUE 'N'.
+012100 01  WS-RESTART-THROUGH-DATE       PIC X(10) VALUE SPACES.
+012200 01  WS-RESTART-THROUGH-LINE       PIC 9(6) VALUE 0.
+012300
+012400*-----------------------------------------------------------------
+012500* HIGH / LOW TRACKING
+012600*-----------------------------------------------------------------
+012700 01  WS-HIGH-TEMPERATURE           PIC S9(3)V9(1) VALUE -999.9.
+012800 01  WS-HIGH-DATE                  PIC X(10) VALUE SPACES.
+012900 01  WS-LOW-TEMPERATURE            PIC S9(3)V9(1) VALUE 999.9.
+013000 01  WS-LOW-DATE                   PIC X(10) VALUE SPACES.
+013100 01  WS-TEMPERATURE-RANGE          PIC S9(3)V9(1) VALUE 0.
+013200
+013300*-----------------------------------------------------------------
+013400* EDIT / VALIDATION LIMITS
+013500*   DEFAULTED HERE AND OVERRIDDEN FROM RUNPARM.DAT IN
+013600*   1150-READ-PARAMETER-RECORD WHEN THE CARD SUPPLIES A THRESHOLD.
+013610*   THESE ARE EXPRESSED IN WS-RUN-UOM-OUT, THE OUTPUT UNIT - RANGE
+013620*   IS CHECKED IN 2250-VALIDATE-RANGE, AFTER 2160-CONVERT-UNITS
+013630*   HAS ALREADY RUN, SO A READING IS ALWAYS EDITED ON THE SAME
+013640*   SCALE IT WILL BE REPORTED ON, REGARDLESS OF WS-RUN-UOM-IN.
+013700*-----------------------------------------------------------------
+013800 01  WS-EDIT-LIMITS.
+013900     05  WS-MIN-TEMPERATURE        PIC S9(3)V9(1) VALUE -50.0.
+014000     05  WS-MAX-TEMPERATURE        PIC S9(3)V9(1) VALUE 150.0.
+014100
+014200 01  WS-REJECT-COUNT                PIC 9(6) VALUE 0.
+014300 01  WS-REJECT-REASON               PIC X(40) VALUE SPACES.
+014400
+014500*-----------------------------------------------------------------
+014600* PER-STATION BREAKOUT
+014700*   EACH DISTINCT STATION-ID SEEN IS GIVEN A SLOT IN THIS TABLE SO
+014800*   THE PER-STATION AVERAGE, HIGH AND LOW CAN BE REPORTED BESIDE
+014900*   THE COMBINED FIGURE WITHOUT SORTING OR RE-READING THE FILE.
+015000*-----------------------------------------------------------------
+015100 01  WS-STATION-TABLE.
+015200     05  WS-STATION-ENTRY          OCCURS 20 TIMES.
+015300         10  WS-STATION-ID         PIC X(05).
+015400         10  WS-STATION-TOTAL      PIC S9(8)V9(1).
+015500         10  WS-STATION-COUNT      PIC 9(6).
+015600         10  WS-STATION-HIGH       PIC S9(3)V9(1).
+015700         10  WS-STATION-HIGH-DATE  PIC X(10).
+015800         10  WS-STATION-LOW        PIC S9(3)V9(1).
+015900         10  WS-STATION-LOW-DATE   PIC X(10).
+016000
+016100 01  WS-STATION-SLOTS-USED         PIC 9(2) COMP VALUE 0.
+016200 01  WS-STATION-INDEX              PIC 9(2) COMP VALUE 0.
+016300 01  WS-MAX-STATIONS               PIC 9(2) COMP VALUE 20.
+016400 01  WS-STATION-AVERAGE            PIC S9(3)V9(1) VALUE 0.
+016500
+016600 01  WS-SLOT-FOUND-SW              PIC X(01) VALUE 'N'.
+016700     88  WS-SLOT-FOUND                       VALUE 'Y'.
+016800     88  WS-SLOT-NOT-FOUND                   VALUE 'N'.
+016900
+017000*-----------------------------------------------------------------
+017100* REPORT-FILE LINE LAYOUTS
+017200*-----------------------------------------------------------------
+017300 01  WS-REPORT-HEADING-1.
+017400     05  FILLER                    PIC X(20)
+017500         VALUE 'TEMPERATURE REPORT -'.
+017600     05  FILLER                    PIC X(01) VALUE SPACE.
+017700     05  WS-RH1-RUN-DATE           PIC 9(8).
+017800     05  FILLER                    PIC X(07) VALUE SPACES.
+017900     05  FILLER                    PIC X(07) VALUE 'WINDOW:'.
+018000     05  WS-RH1-WINDOW-DAYS        PIC ZZ9.
+018100     05  FILLER                    PIC X(01) VALUE SPACES.
+018200     05  FILLER                    PIC X(04) VALUE 'DAYS'.
+018300     05  FILLER                    PIC X(01) VALUE SPACE.
+018400     05  FILLER                    PIC X(05) VALUE 'UNIT:'.
+018500     05  WS-RH1-UOM-OUT            PIC X(01).
+018600     05  FILLER                    PIC X(22) VALUE SPACES.
+018700
+018800 01  WS-REPORT-HEADING-2.
+018900     05  FILLER                    PIC X(10) VALUE 'DATE'.
+019000     05  FILLER                    PIC X(03) VALUE SPACES.
+019100     05  FILLER                    PIC X(06) VALUE 'TEMP'.
+019200     05  FILLER                    PIC X(03) VALUE SPACES.
+019300     05  FILLER                    PIC X(10) VALUE 'TOTAL'.
+019310     05  FILLER                    PIC X(03) VALUE SPACES.
+019320     05  FILLER                    PIC X(08) VALUE 'STATUS'.
+019330     05  FILLER                    PIC X(02) VALUE SPACES.
+019340     05  FILLER                    PIC X(40) VALUE 'REASON'.
+019350     05  FILLER                    PIC X(07) VALUE SPACES.
+019600
+019700 01  WS-REPORT-DETAIL.
+019800     05  WS-RD-DATE                PIC X(10).
+019900     05  FILLER                    PIC X(03) VALUE SPACES.
+020000     05  WS-RD-TEMPERATURE         PIC -ZZ9.9.
+020100     05  FILLER                    PIC X(03) VALUE SPACES.
+020200     05  WS-RD-RUNNING-TOTAL       PIC -(7)9.9.
+020210     05  FILLER                    PIC X(03) VALUE SPACES.
+020220     05  WS-RD-STATUS              PIC X(08).
+020230     05  FILLER                    PIC X(02) VALUE SPACES.
+020240     05  WS-RD-REASON              PIC X(40).
+020250     05  FILLER                    PIC X(07) VALUE SPACES.
+020400
+020500 01  WS-REPORT-FOOTER.
+020600     05  FILLER                    PIC X(19)
+020700         VALUE 'AVERAGE TEMPERATURE'.
+020800     05  FILLER                    PIC X(02) VALUE SPACES.
+020900     05  WS-RF-AVERAGE             PIC -ZZ9.9.
+021000     05  FILLER                    PIC X(01) VALUE SPACE.
+021100     05  WS-RF-UOM                 PIC X(01).
+021200     05  FILLER                    PIC X(02) VALUE SPACES.
+021300     05  FILLER                    PIC X(09) VALUE 'ACCEPTED:'.
+021400     05  WS-RF-ACCEPTED            PIC ZZZZZ9.
+021500     05  FILLER                    PIC X(04) VALUE SPACES.
+021600     05  FILLER                    PIC X(09) VALUE 'REJECTED:'.
+021700     05  WS-RF-REJECTED            PIC ZZZZZ9.
+021800     05  FILLER                    PIC X(11) VALUE SPACES.
+021900
+022000 01  WS-REPORT-STATION.
+022100     05  FILLER                    PIC X(08) VALUE 'STATION '.
+022200     05  WS-RS-STATION-ID          PIC X(05).
+022300     05  FILLER                    PIC X(03) VALUE SPACES.
+022400     05  FILLER                    PIC X(08) VALUE 'AVERAGE:'.
+022500     05  WS-RS-AVERAGE             PIC -ZZ9.9.
+022600     05  FILLER                    PIC X(03) VALUE SPACES.
+022700     05  FILLER                    PIC X(05) VALUE 'HIGH:'.
+022800     05  WS-RS-HIGH                PIC -ZZ9.9.
+022900     05  FILLER                    PIC X(03) VALUE SPACES.
+023000     05  FILLER                    PIC X(04) VALUE 'LOW:'.
+023100     05  WS-RS-LOW                 PIC -ZZ9.9.
+023200     05  FILLER                    PIC X(23) VALUE SPACES.
+023210
+023220 01  WS-REPORT-RESTART-MARKER.
+023230     05  FILLER                    PIC X(30)
+023240         VALUE '*** RUN RESTARTED - RESUMED AT'.
+023250     05  FILLER                    PIC X(01) VALUE SPACE.
+023260     05  FILLER                    PIC X(05) VALUE 'LINE:'.
+023270     05  WS-RM-THROUGH-LINE        PIC ZZZZZ9.
+023280     05  FILLER                    PIC X(01) VALUE SPACE.
+023290     05  FILLER                    PIC X(05) VALUE 'DATE:'.
+023300     05  WS-RM-THROUGH-DATE        PIC X(10).
+023310     05  FILLER                    PIC X(01) VALUE SPACE.
+023320     05  FILLER                    PIC X(34)
+023330         VALUE 'HIGH/LOW AND STATION BELOW PARTIAL'.
+023340
+023400*-----------------------------------------------------------------
+023500* SWITCHES
+023600*-----------------------------------------------------------------
+023700 01  WS-SWITCHES.
+023800     05  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+023900         88  WS-END-OF-FILE                  VALUE 'Y'.
+024000     05  WS-VALID-SW               PIC X(01) VALUE 'Y'.
+024100         88  WS-RECORD-VALID                 VALUE 'Y'.
+024200         88  WS-RECORD-INVALID                VALUE 'N'.
+024300
+024400 PROCEDURE DIVISION.
+024500*-----------------------------------------------------------------
+024600* 0000-MAIN-PARA
+024700*   CONTROLS THE OVERALL FLOW OF THE PROGRAM.
+024800*-----------------------------------------------------------------
+024900 0000-MAIN-PARA.
+025000     PERFORM 1000-INITIALIZE
+025100         THRU 1000-INITIALIZE-EXIT
+025200
+025300     PERFORM 2000-PROCESS-TEMPERATURES
+025400         THRU 2000-PROCESS-TEMPERATURES-EXIT
+025500         UNTIL WS-END-OF-FILE
+025600
+025700     PERFORM 8000-PRODUCE-OUTPUT
+025800         THRU 8000-PRODUCE-OUTPUT-EXIT
+025900
+026000     PERFORM 9000-TERMINATE
+026100         THRU 9000-TERMINATE-EXIT
+026200
+026300     STOP RUN.
+026400
+026500*-----------------------------------------------------------------
+026600* 1000-INITIALIZE
+026700*   READS RUNPARM.DAT AND CHECKS FOR A RESTART BEFORE OPENING
+026800*   TEMPERATURE-FILE AND REPORT-FILE, SINCE WHETHER A RESTART WAS
+026810*   FOUND DECIDES HOW REPORT-FILE IS OPENED: A FRESH RUN OPENS IT
+026820*   OUTPUT AND WRITES THE NORMAL HEADING; A RESTARTED RUN OPENS IT
+026830*   EXTEND (APPEND) SO THE PRIOR RUN'S PARTIAL REPORT SURVIVES, AND
+026840*   WRITES A MARKER LINE INSTEAD OF REPEATING THE HEADING.
+027000*-----------------------------------------------------------------
+027100 1000-INITIALIZE.
+027200     PERFORM 1150-READ-PARAMETER-RECORD
+027300         THRU 1150-READ-PARAMETER-RECORD-EXIT
+027400
+027410     PERFORM 1300-CHECK-FOR-RESTART
+027420         THRU 1300-CHECK-FOR-RESTART-EXIT
+027430
+027440     OPEN INPUT TEMPERATURE-FILE
+027450
+027460     IF WS-RESTARTED
+027470         OPEN EXTEND REPORT-FILE
+027480     ELSE
+027490         OPEN OUTPUT REPORT-FILE
+027500     END-IF
+027700
+027800     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+027900
+028010     IF WS-RESTARTED
+028020         PERFORM 1120-WRITE-RESTART-MARKER
+028030             THRU 1120-WRITE-RESTART-MARKER-EXIT
+028040     ELSE
+028050         PERFORM 1100-WRITE-REPORT-HEADING
+028060             THRU 1100-WRITE-REPORT-HEADING-EXIT
+028070     END-IF.
+028500 1000-INITIALIZE-EXIT.
+028600     EXIT.
+028610
+028620*-----------------------------------------------------------------
+028630* 1120-WRITE-RESTART-MARKER
+028640*   WRITES A ONE-LINE MARKER TO REPORT-FILE NOTING WHERE A
+028650*   RESTARTED RUN PICKED BACK UP, SO THE ARCHIVED REPORT SHOWS THE
+028660*   GAP INSTEAD OF LOOKING LIKE AN UNBROKEN SINGLE RUN.
+028670*-----------------------------------------------------------------
+028680 1120-WRITE-RESTART-MARKER.
+028690     MOVE WS-RESTART-THROUGH-LINE TO WS-RM-THROUGH-LINE
+028700     MOVE WS-RESTART-THROUGH-DATE TO WS-RM-THROUGH-DATE
+028710     WRITE REPORT-RECORD FROM WS-REPORT-RESTART-MARKER.
+028740 1120-WRITE-RESTART-MARKER-EXIT.
+028750     EXIT.
+028800*-----------------------------------------------------------------
+028900* 1300-CHECK-FOR-RESTART
+029000*   LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT REACH
+029100*   9000-TERMINATE.  WHEN ONE IS FOUND, THE SAVED TOTAL, COUNT,
+029200*   LAST DATE AND LAST PHYSICAL LINE NUMBER ARE RESTORED SO
+029300*   2000-PROCESS-TEMPERATURES CAN SKIP BACK OVER ALREADY-
+029400*   ACCUMULATED RECORDS.  THE LINE NUMBER, NOT THE DATE, IS WHAT
+029500*   DRIVES THE SKIP - TEMPERATURE-DATE CAN REPEAT ACROSS YEARS OR
+029600*   STATIONS AND IS CARRIED HERE ONLY FOR THE OPERATOR MESSAGE.
+029700*-----------------------------------------------------------------
+029800 1300-CHECK-FOR-RESTART.
+029900     SET WS-NOT-RESTARTED TO TRUE
+030000
+030100     OPEN INPUT CHECKPOINT-FILE
+030200     READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+030300         AT END
+030400             CLOSE CHECKPOINT-FILE
+030500             GO TO 1300-CHECK-FOR-RESTART-EXIT
+030600     END-READ
+030700     CLOSE CHECKPOINT-FILE
+030800
+030900     MOVE WS-CKPT-TOTAL-TEMPERATURE TO WS-TOTAL-TEMPERATURE
+031000     MOVE WS-CKPT-RECORD-COUNT      TO WS-RECORD-COUNT
+031100     MOVE WS-CKPT-LAST-DATE         TO WS-RESTART-THROUGH-DATE
+031200     MOVE WS-CKPT-LAST-LINE-NUMBER  TO WS-RESTART-THROUGH-LINE
+031300     SET WS-RESTARTED TO TRUE
+031400
+031500     DISPLAY 'RESTARTING FROM CHECKPOINT - TOTAL: '
+031600         WS-TOTAL-TEMPERATURE ' COUNT: ' WS-RECORD-COUNT
+031700         ' LAST DATE PROCESSED: ' WS-RESTART-THROUGH-DATE
+031800         ' (FILE LINE ' WS-RESTART-THROUGH-LINE ')'.
+031900 1300-CHECK-FOR-RESTART-EXIT.
+032000     EXIT.
+032100
+032200*-----------------------------------------------------------------
+032300* 1100-WRITE-REPORT-HEADING
+032400*   WRITES THE DATED HEADER AND COLUMN HEADINGS TO REPORT-FILE.
+032500*-----------------------------------------------------------------
+032600 1100-WRITE-REPORT-HEADING.
+032700     MOVE WS-RUN-DATE      TO WS-RH1-RUN-DATE
+032800     MOVE WS-EXPECTED-DAYS TO WS-RH1-WINDOW-DAYS
+032900     MOVE WS-RUN-UOM-OUT   TO WS-RH1-UOM-OUT
+033000     WRITE REPORT-RECORD FROM WS-REPORT-HEADING-1
+033100     WRITE REPORT-RECORD FROM WS-REPORT-HEADING-2.
+033200 1100-WRITE-REPORT-HEADING-EXIT.
+033300     EXIT.
+033400
+033500*-----------------------------------------------------------------
+033600* 1150-READ-PARAMETER-RECORD
+033700*   READS THE ONE-RECORD JCL-STYLE CONTROL CARD IN RUNPARM.DAT AND
+033800*   SETS THE INPUT/REPORT FILE NAMES, THE AVERAGING WINDOW, THE
+033900*   UNIT-OF-MEASURE FLAGS AND THE EDIT LIMITS FOR THIS RUN.  BLANK
+034000*   OR ZERO FIELDS ON THE CARD FALL BACK TO THE SAME DEFAULTS THIS
+034100*   PROGRAM USED WHEN THOSE VALUES WERE COMPILED IN, SO AN EMPTY
+034200*   OR PARTIALLY-FILLED-IN CARD STILL PRODUCES A WORKING RUN. WHEN
+034300*   RUNPARM.DAT ITSELF IS MISSING, THE COMPILED-IN DEFAULTS ARE
+034400*   USED FOR EVERYTHING.
+034500*-----------------------------------------------------------------
+034600 1150-READ-PARAMETER-RECORD.
+034700     MOVE 'temperature.dat' TO WS-INPUT-FILENAME
+034800     MOVE 'tempavg.rpt'     TO WS-REPORT-FILENAME
+034900
+035000     OPEN INPUT PARAMETER-FILE
+035100     READ PARAMETER-FILE
+035200         AT END
+035300             CLOSE PARAMETER-FILE
+035400             GO TO 1150-READ-PARAMETER-RECORD-EXIT
+035500     END-READ
+035600     CLOSE PARAMETER-FILE
+035700
+035800     IF PARM-INPUT-FILENAME NOT = SPACES
+035900         MOVE PARM-INPUT-FILENAME TO WS-INPUT-FILENAME
+036000     END-IF
+036100
+036200     IF PARM-REPORT-FILENAME NOT = SPACES
+036300         MOVE PARM-REPORT-FILENAME TO WS-REPORT-FILENAME
+036400     END-IF
+036500
+036600     IF PARM-WINDOW-DAYS NOT = 0
+036700         MOVE PARM-WINDOW-DAYS TO WS-EXPECTED-DAYS
+036800     END-IF
+036900
+037000     MOVE PARM-UOM-IN  TO WS-RUN-UOM-IN
+037100     MOVE PARM-UOM-OUT TO WS-RUN-UOM-OUT
+037200
+037300     IF WS-RUN-UOM-IN = SPACE
+037400         SET WS-INPUT-IS-FAHRENHEIT TO TRUE
+037500     END-IF
+037600
+037700     IF WS-RUN-UOM-OUT = SPACE
+037800         SET WS-OUTPUT-IS-FAHRENHEIT TO TRUE
+037900     END-IF
+037910
+037920     IF WS-RUN-UOM-IN NOT = 'C' AND WS-RUN-UOM-IN NOT = 'F'
+037930         GO TO 9910-ABEND-BAD-PARAMETER
+037940     END-IF
+037950
+037960     IF WS-RUN-UOM-OUT NOT = 'C' AND WS-RUN-UOM-OUT NOT = 'F'
+037970         GO TO 9910-ABEND-BAD-PARAMETER
+037980     END-IF
+038000
+038100     IF PARM-MIN-TEMPERATURE NOT = 0
+038200        OR PARM-MAX-TEMPERATURE NOT = 0
+038300         MOVE PARM-MIN-TEMPERATURE TO WS-MIN-TEMPERATURE
+038400         MOVE PARM-MAX-TEMPERATURE TO WS-MAX-TEMPERATURE
+038500     END-IF.
+038600 1150-READ-PARAMETER-RECORD-EXIT.
+038700     EXIT.
+038800
+038900*-----------------------------------------------------------------
+039000* 2000-PROCESS-TEMPERATURES
+039100*   READS ONE RECORD, VALIDATES IT, AND EITHER ACCUMULATES OR
+039200*   REJECTS IT.
+039300*-----------------------------------------------------------------
+039400 2000-PROCESS-TEMPERATURES.
+039500     READ TEMPERATURE-FILE INTO TEMPERATURE-RECORD
+039600         AT END
+039700             SET WS-END-OF-FILE TO TRUE
+039800             GO TO 2000-PROCESS-TEMPERATURES-EXIT
+039900     END-READ
+040000
+040100     ADD 1 TO WS-LINE-NUMBER
+040200
+040300     IF WS-RESTARTED
+040400         IF WS-LINE-NUMBER = WS-RESTART-THROUGH-LINE
+040500             SET WS-NOT-RESTARTED TO TRUE
+040600         END-IF
+040700         GO TO 2000-PROCESS-TEMPERATURES-EXIT
+040800     END-IF
+040900
+041000     PERFORM 2200-VALIDATE-RECORD
+041100         THRU 2200-VALIDATE-RECORD-EXIT
+041200
+041210     IF WS-RECORD-VALID
+041220         PERFORM 2160-CONVERT-UNITS
+041230             THRU 2160-CONVERT-UNITS-EXIT
+041240         PERFORM 2250-VALIDATE-RANGE
+041250             THRU 2250-VALIDATE-RANGE-EXIT
+041260     END-IF
+041270
+041300     IF WS-RECORD-VALID
+041600         PERFORM 2100-ACCUMULATE-STATISTICS
+041700             THRU 2100-ACCUMULATE-STATISTICS-EXIT
+041800     ELSE
+041900         PERFORM 2300-REJECT-RECORD
+042000             THRU 2300-REJECT-RECORD-EXIT
+042100     END-IF
+042105
+042110     PERFORM 2120-WRITE-CHECKPOINT
+042120         THRU 2120-WRITE-CHECKPOINT-EXIT.
+042200 2000-PROCESS-TEMPERATURES-EXIT.
+042300     EXIT.
+042400
+042500*-----------------------------------------------------------------
+042600* 2100-ACCUMULATE-STATISTICS
+042700*   UPDATES THE RUNNING TOTAL, COUNT, HIGH AND LOW, AND WRITES
+042800*   THE MATCHING DETAIL LINE TO REPORT-FILE.
+042900*-----------------------------------------------------------------
+043000 2100-ACCUMULATE-STATISTICS.
+043100     ADD DAILY-TEMPERATURE TO WS-TOTAL-TEMPERATURE
+043110         ON SIZE ERROR
+043120             GO TO 9900-ABEND-OVERFLOW
+043130     END-ADD
+043200     ADD 1 TO WS-RECORD-COUNT
+043210         ON SIZE ERROR
+043220             GO TO 9900-ABEND-OVERFLOW
+043230     END-ADD
+043300
+043400     IF DAILY-TEMPERATURE > WS-HIGH-TEMPERATURE
+043500         MOVE DAILY-TEMPERATURE TO WS-HIGH-TEMPERATURE
+043600         MOVE TEMPERATURE-DATE  TO WS-HIGH-DATE
+043700     END-IF
+043800
+043900     IF DAILY-TEMPERATURE < WS-LOW-TEMPERATURE
+044000         MOVE DAILY-TEMPERATURE TO WS-LOW-TEMPERATURE
+044100         MOVE TEMPERATURE-DATE  TO WS-LOW-DATE
+044200     END-IF
+044300
+044400     PERFORM 2130-ACCUMULATE-STATION
+044500         THRU 2130-ACCUMULATE-STATION-EXIT
+044600
+044610     MOVE 'ACCEPTED' TO WS-RD-STATUS
+044620     MOVE SPACES     TO WS-RD-REASON
+044700     PERFORM 2110-WRITE-DETAIL-LINE
+044800         THRU 2110-WRITE-DETAIL-LINE-EXIT.
+045800 2100-ACCUMULATE-STATISTICS-EXIT.
+045900     EXIT.
+046000
+046100*-----------------------------------------------------------------
+046200* 2130-ACCUMULATE-STATION
+046300*   FINDS (OR CREATES) THIS RECORD'S SLOT IN WS-STATION-TABLE AND
+046400*   UPDATES THAT STATION'S TOTAL, COUNT, HIGH AND LOW.
+046500*-----------------------------------------------------------------
+046600 2130-ACCUMULATE-STATION.
+046700     PERFORM 2140-FIND-STATION-SLOT
+046800         THRU 2140-FIND-STATION-SLOT-EXIT
+046900
+047000     IF WS-SLOT-NOT-FOUND
+047100         IF WS-STATION-SLOTS-USED >= WS-MAX-STATIONS
+047200             DISPLAY 'WARNING: more than ' WS-MAX-STATIONS
+047300                 ' stations in input - STATION ' STATION-ID
+047400                 ' excluded from the per-station breakout'
+047500             GO TO 2130-ACCUMULATE-STATION-EXIT
+047600         END-IF
+047700         PERFORM 2150-ADD-STATION-SLOT
+047800             THRU 2150-ADD-STATION-SLOT-EXIT
+047900     END-IF
+048000
+048100     ADD DAILY-TEMPERATURE TO WS-STATION-TOTAL (WS-STATION-INDEX)
+048110         ON SIZE ERROR
+048120             GO TO 9900-ABEND-OVERFLOW
+048130     END-ADD
+048200     ADD 1 TO WS-STATION-COUNT (WS-STATION-INDEX)
+048210         ON SIZE ERROR
+048220             GO TO 9900-ABEND-OVERFLOW
+048230     END-ADD
+048300
+048400     IF DAILY-TEMPERATURE > WS-STATION-HIGH (WS-STATION-INDEX)
+048500         MOVE DAILY-TEMPERATURE
+048600             TO WS-STATION-HIGH (WS-STATION-INDEX)
+048700         MOVE TEMPERATURE-DATE
+048800             TO WS-STATION-HIGH-DATE (WS-STATION-INDEX)
+048900     END-IF
+049000
+049100     IF DAILY-TEMPERATURE < WS-STATION-LOW (WS-STATION-INDEX)
+049200         MOVE DAILY-TEMPERATURE
+049300             TO WS-STATION-LOW (WS-STATION-INDEX)
+049400         MOVE TEMPERATURE-DATE
+049500             TO WS-STATION-LOW-DATE (WS-STATION-INDEX)
+049600     END-IF.
+049700 2130-ACCUMULATE-STATION-EXIT.
+049800     EXIT.
+049900
+050000*-----------------------------------------------------------------
+050100* 2140-FIND-STATION-SLOT
+050200*   SEARCHES WS-STATION-TABLE FOR THIS RECORD'S STATION-ID.
+050300*   LEAVES WS-STATION-INDEX POINTING AT THE MATCHING SLOT, OR AT
+050400*   THE NEXT FREE SLOT WHEN NONE WAS FOUND (WS-SLOT-NOT-FOUND).
+050500*-----------------------------------------------------------------
+050600 2140-FIND-STATION-SLOT.
+050700     MOVE 1 TO WS-STATION-INDEX
+050800     SET WS-SLOT-NOT-FOUND TO TRUE
+050900
+051000     PERFORM 2145-SEARCH-ONE-SLOT
+051100         THRU 2145-SEARCH-ONE-SLOT-EXIT
+051200         UNTIL WS-SLOT-FOUND
+051300            OR WS-STATION-INDEX > WS-STATION-SLOTS-USED.
+051400 2140-FIND-STATION-SLOT-EXIT.
+051500     EXIT.
+051600
+051700*-----------------------------------------------------------------
+051800* 2145-SEARCH-ONE-SLOT
+051900*   COMPARES ONE TABLE SLOT TO THE CURRENT RECORD'S STATION-ID.
+052000*-----------------------------------------------------------------
+052100 2145-SEARCH-ONE-SLOT.
+052200     IF WS-STATION-ID (WS-STATION-INDEX) = STATION-ID
+052300         SET WS-SLOT-FOUND TO TRUE
+052400     ELSE
+052500         ADD 1 TO WS-STATION-INDEX
+052600     END-IF.
+052700 2145-SEARCH-ONE-SLOT-EXIT.
+052800     EXIT.
+052900
+053000*-----------------------------------------------------------------
+053100* 2150-ADD-STATION-SLOT
+053200*   CLAIMS THE NEXT FREE TABLE SLOT (WS-STATION-INDEX IS ALREADY
+053300*   POSITIONED THERE BY 2140) FOR A STATION-ID SEEN FOR THE FIRST
+053400*   TIME, AND PRIMES ITS HIGH/LOW SO THE FIRST READING WINS.
+053500*-----------------------------------------------------------------
+053600 2150-ADD-STATION-SLOT.
+053700     ADD 1 TO WS-STATION-SLOTS-USED
+053800     MOVE STATION-ID     TO WS-STATION-ID (WS-STATION-INDEX)
+053900     MOVE 0              TO WS-STATION-TOTAL (WS-STATION-INDEX)
+054000     MOVE 0              TO WS-STATION-COUNT (WS-STATION-INDEX)
+054100     MOVE -999.9         TO WS-STATION-HIGH (WS-STATION-INDEX)
+054200     MOVE 999.9          TO WS-STATION-LOW (WS-STATION-INDEX).
+054300 2150-ADD-STATION-SLOT-EXIT.
+054400     EXIT.
+054500
+054600*-----------------------------------------------------------------
+054700* 2160-CONVERT-UNITS
+054800*   CONVERTS DAILY-TEMPERATURE FROM WS-RUN-UOM-IN TO
+054900*   WS-RUN-UOM-OUT SO DOWNSTREAM ACCUMULATION, REPORTING AND
+055000*   CHECKPOINTING WORK ENTIRELY IN THE OUTPUT UNIT.  2200-VALIDATE-
+055010*   RECORD HAS ALREADY CHECKED THE DATE AND CONFIRMED THE READING
+055020*   IS NUMERIC, SO THIS STEP ONLY RUNS FOR A RECORD STILL IN THE
+055030*   RUNNING.  THE RANGE CHECK AGAINST WS-EDIT-LIMITS RUNS AFTER
+055040*   THIS STEP, IN 2250-VALIDATE-RANGE, NOT BEFORE - A RAW CELSIUS
+055050*   READING MUST NOT BE EDITED AGAINST FAHRENHEIT-SCALE LIMITS.
+055300*-----------------------------------------------------------------
+055400 2160-CONVERT-UNITS.
+055500     IF WS-RUN-UOM-IN NOT = WS-RUN-UOM-OUT
+055600         IF WS-INPUT-IS-CELSIUS
+055700             COMPUTE DAILY-TEMPERATURE ROUNDED =
+055800                 (DAILY-TEMPERATURE * 9 / 5) + 32
+055900         ELSE
+056000             COMPUTE DAILY-TEMPERATURE ROUNDED =
+056100                 (DAILY-TEMPERATURE - 32) * 5 / 9
+056200         END-IF
+056300     END-IF.
+056400 2160-CONVERT-UNITS-EXIT.
+056500     EXIT.
+056600
+056700*-----------------------------------------------------------------
+056800* 2120-WRITE-CHECKPOINT
+056900*   SAVES THE RUNNING TOTAL, COUNT AND LAST-PROCESSED DATE TO
+057000*   CHECKPOINT-FILE SO A LARGE RUN CAN RESUME HERE IF IT ABENDS.
+057100*   THE FILE IS REOPENED OUTPUT EACH TIME SO IT ALWAYS HOLDS ONE
+057200*   CURRENT RECORD RATHER THAN GROWING WITHOUT BOUND.  CALLED FROM
+057210*   2000-PROCESS-TEMPERATURES AFTER EVERY RECORD'S REPORT-FILE
+057220*   DETAIL LINE HAS BEEN WRITTEN, ACCEPTED OR REJECTED, SO
+057230*   WS-CKPT-LAST-LINE-NUMBER NEVER POINTS PAST THE LAST LINE
+057240*   ACTUALLY ON DISK IN REPORT-FILE.
+057300*-----------------------------------------------------------------
+057400 2120-WRITE-CHECKPOINT.
+057500     MOVE WS-TOTAL-TEMPERATURE TO WS-CKPT-TOTAL-TEMPERATURE
+057600     MOVE WS-RECORD-COUNT      TO WS-CKPT-RECORD-COUNT
+057700     MOVE TEMPERATURE-DATE     TO WS-CKPT-LAST-DATE
+057800     MOVE WS-LINE-NUMBER       TO WS-CKPT-LAST-LINE-NUMBER
+057900
+058000     OPEN OUTPUT CHECKPOINT-FILE
+058100     WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-LINE
+058200     CLOSE CHECKPOINT-FILE.
+058300 2120-WRITE-CHECKPOINT-EXIT.
+058400     EXIT.
+058500
+058600*-----------------------------------------------------------------
+058700* 2110-WRITE-DETAIL-LINE
+058800*   WRITES ONE REPORT-FILE LINE FOR THE RECORD JUST READ, WHETHER
+058810*   IT WAS ACCEPTED OR REJECTED - WS-RD-STATUS AND WS-RD-REASON ARE
+058820*   SET BY THE CALLER (2100-ACCUMULATE-STATISTICS OR
+058830*   2300-REJECT-RECORD) BEFORE THIS IS PERFORMED.
+058900*-----------------------------------------------------------------
+059000 2110-WRITE-DETAIL-LINE.
+059100     MOVE TEMPERATURE-DATE      TO WS-RD-DATE
+059200     MOVE DAILY-TEMPERATURE     TO WS-RD-TEMPERATURE
+059300     MOVE WS-TOTAL-TEMPERATURE  TO WS-RD-RUNNING-TOTAL
+059400     WRITE REPORT-RECORD FROM WS-REPORT-DETAIL.
+059500 2110-WRITE-DETAIL-LINE-EXIT.
+059600     EXIT.
+059700
+059800*-----------------------------------------------------------------
+059900* 2200-VALIDATE-RECORD
+060000*   CHECKS TEMPERATURE-DATE FOR A REAL YYYY-MM-DD DATE, CHECKS
+060010*   STATION-ID IS PRESENT, AND CONFIRMS DAILY-TEMPERATURE IS
+060020*   NUMERIC AT ALL.  SETS WS-VALID-SW AND, WHEN INVALID, WS-
+060030*   REJECT-REASON.  THE SANE-RANGE CHECK AGAINST WS-EDIT-LIMITS IS
+060040*   NOT DONE HERE - IT RUNS IN 2250-VALIDATE-RANGE, AFTER
+060050*   2160-CONVERT-UNITS, SO IT ALWAYS COMPARES AN OUTPUT-UNIT VALUE
+060060*   AGAINST OUTPUT-UNIT LIMITS.
+060400*-----------------------------------------------------------------
+060500 2200-VALIDATE-RECORD.
+060600     SET WS-RECORD-VALID TO TRUE
+060700     MOVE SPACES TO WS-REJECT-REASON
+060800
+060900     IF TEMPERATURE-DATE (5:1) NOT = '-'
+061000        OR TEMPERATURE-DATE (8:1) NOT = '-'
+061100        OR TEMPERATURE-DATE (1:4) NOT NUMERIC
+061200        OR TEMPERATURE-DATE (6:2) NOT NUMERIC
+061300        OR TEMPERATURE-DATE (9:2) NOT NUMERIC
+061400         SET WS-RECORD-INVALID TO TRUE
+061500         MOVE 'INVALID DATE FORMAT' TO WS-REJECT-REASON
+061600     ELSE
+061700         IF TEMPERATURE-DATE (6:2) < '01'
+061800            OR TEMPERATURE-DATE (6:2) > '12'
+061900            OR TEMPERATURE-DATE (9:2) < '01'
+062000            OR TEMPERATURE-DATE (9:2) > '31'
+062100             SET WS-RECORD-INVALID TO TRUE
+062200             MOVE 'INVALID DATE FORMAT' TO WS-REJECT-REASON
+062300         END-IF
+062400     END-IF
+062500
+062600     IF DAILY-TEMPERATURE NOT NUMERIC
+062700         IF WS-REJECT-REASON = SPACES
+062800             MOVE 'TEMPERATURE NOT NUMERIC' TO WS-REJECT-REASON
+062900         ELSE
+063000             MOVE 'INVALID DATE AND TEMPERATURE NOT NUMERIC'
+063100                 TO WS-REJECT-REASON
+063200         END-IF
+063300         SET WS-RECORD-INVALID TO TRUE
+063400     END-IF
+064700
+064800     IF STATION-ID = SPACES
+064900         IF WS-REJECT-REASON = SPACES
+065000             MOVE 'MISSING STATION ID' TO WS-REJECT-REASON
+065100         ELSE
+065200             MOVE 'MISSING STATION ID AND OTHER ERRORS'
+065300                 TO WS-REJECT-REASON
+065400         END-IF
+065500         SET WS-RECORD-INVALID TO TRUE
+065600     END-IF.
+065700 2200-VALIDATE-RECORD-EXIT.
+065800     EXIT.
+065810
+065820*-----------------------------------------------------------------
+065830* 2250-VALIDATE-RANGE
+065840*   CHECKS DAILY-TEMPERATURE AGAINST WS-EDIT-LIMITS.  ONLY REACHED
+065850*   FOR A RECORD THAT PASSED 2200-VALIDATE-RECORD AND HAS ALREADY
+065860*   BEEN RUN THROUGH 2160-CONVERT-UNITS, SO THE VALUE AND THE
+065870*   LIMITS ARE ALWAYS ON THE SAME SCALE (WS-RUN-UOM-OUT).
+065880*-----------------------------------------------------------------
+065890 2250-VALIDATE-RANGE.
+065900     IF DAILY-TEMPERATURE < WS-MIN-TEMPERATURE
+065910        OR DAILY-TEMPERATURE > WS-MAX-TEMPERATURE
+065920         SET WS-RECORD-INVALID TO TRUE
+065930         MOVE 'TEMPERATURE OUT OF RANGE' TO WS-REJECT-REASON
+065940     END-IF.
+065950 2250-VALIDATE-RANGE-EXIT.
+065960     EXIT.
+065970
+066000*-----------------------------------------------------------------
+066100* 2300-REJECT-RECORD
+066200*   COUNTS AND LISTS A RECORD THAT FAILED VALIDATION, AND WRITES
+066210*   IT TO REPORT-FILE ALONGSIDE THE ACCEPTED DETAIL LINES SO THE
+066220*   ARCHIVED REPORT SHOWS EVERY RECORD READ, NOT JUST THE ONES
+066230*   THAT MADE IT INTO THE AVERAGE.
+066300*-----------------------------------------------------------------
+066400 2300-REJECT-RECORD.
+066500     ADD 1 TO WS-REJECT-COUNT
+066600     DISPLAY 'REJECTED LINE ' WS-LINE-NUMBER ': "'
+066700         STATION-ID '" / "' TEMPERATURE-DATE '" / "'
+066800         DAILY-TEMPERATURE '" - ' WS-REJECT-REASON
+066810
+066820     MOVE 'REJECTED'       TO WS-RD-STATUS
+066830     MOVE WS-REJECT-REASON TO WS-RD-REASON
+066840     PERFORM 2110-WRITE-DETAIL-LINE
+066850         THRU 2110-WRITE-DETAIL-LINE-EXIT.
+066900 2300-REJECT-RECORD-EXIT.
+067000     EXIT.
+067100
+067200*-----------------------------------------------------------------
+067300* 8000-PRODUCE-OUTPUT
+067400*   DISPLAYS THE AVERAGE, HIGH/LOW, RANGE AND REJECT SUMMARY FOR
+067401*   THE PERIOD, WARNS IF THE FILE DID NOT SUPPLY WS-EXPECTED-DAYS
+067402*   RECORDS PER DISTINCT STATION SEEN (REQUEST 007 MEANS ONE
+067403*   WINDOW'S WORTH OF DATA PER STATION, NOT ONE WINDOW'S WORTH
+067404*   TOTAL) OR IF THIS RUN RESTARTED PARTWAY THROUGH (SO HIGH/LOW,
+067520*   THE PER-STATION BREAKOUT AND THE REJECT COUNT ONLY COVER
+067521*   RECORDS SINCE THE RESTART - NONE OF THOSE THREE ARE PART OF THE
+067522*   CHECKPOINT, ONLY THE RUNNING TOTAL/COUNT/LAST-LINE ARE), AND
+067530*   WRITES THE FOOTER TO REPORT-FILE.
+067700*-----------------------------------------------------------------
+067800 8000-PRODUCE-OUTPUT.
+067810     IF WS-RESTARTED
+067820         DISPLAY 'WARNING: this run restarted from a checkpoint '
+067830             'at line ' WS-RESTART-THROUGH-LINE '.  The average '
+067840             'below covers the full period, but the high/low, '
+067850             'per-station and rejected-record figures cover only '
+067860             'records processed since the restart.'
+067870         MOVE SPACES TO REPORT-RECORD
+067880         WRITE REPORT-RECORD FROM WS-REPORT-RESTART-MARKER
+067890     END-IF
+067900
+067910     IF WS-RECORD-COUNT > 0
+068000         COMPUTE WS-AVERAGE-TEMPERATURE =
+068100             WS-TOTAL-TEMPERATURE / WS-RECORD-COUNT
+068200         COMPUTE WS-TEMPERATURE-RANGE =
+068300             WS-HIGH-TEMPERATURE - WS-LOW-TEMPERATURE
+068400
+068500         DISPLAY 'Average Temperature for Last ' WS-EXPECTED-DAYS
+068600             ' Days: ' WS-AVERAGE-TEMPERATURE ' ' WS-RUN-UOM-OUT
+068700         DISPLAY 'High/Low for period: '
+068800             WS-HIGH-TEMPERATURE ' on ' WS-HIGH-DATE
+068900             ' / ' WS-LOW-TEMPERATURE ' on ' WS-LOW-DATE
+069000             ' (' WS-RUN-UOM-OUT ')'
+069100         DISPLAY 'Range for period: ' WS-TEMPERATURE-RANGE
+069200             ' ' WS-RUN-UOM-OUT
+069300     ELSE
+069400         DISPLAY 'No temperature data available.'
+069500     END-IF
+069600
+069700     DISPLAY 'Records accepted: ' WS-RECORD-COUNT
+069800         '   Records rejected: ' WS-REJECT-COUNT
+069900
+070000     IF WS-LINE-NUMBER > 0
+070100         MOVE WS-LINE-NUMBER TO WS-ACTUAL-DATA-LINES
+070110         IF WS-STATION-SLOTS-USED = 0
+070120             MOVE WS-EXPECTED-DAYS TO WS-EXPECTED-DATA-LINES
+070130         ELSE
+070140             COMPUTE WS-EXPECTED-DATA-LINES =
+070150                 WS-EXPECTED-DAYS * WS-STATION-SLOTS-USED
+070160         END-IF
+070200         IF WS-ACTUAL-DATA-LINES NOT = WS-EXPECTED-DATA-LINES
+070300             DISPLAY 'WARNING: window requested ' WS-EXPECTED-DAYS
+070310                 ' days across ' WS-STATION-SLOTS-USED
+070320                 ' station(s) (' WS-EXPECTED-DATA-LINES
+070330                 ' expected) but ' WS-INPUT-FILENAME
+070400                 ' supplied ' WS-ACTUAL-DATA-LINES
+070410                 ' data records.'
+070600         END-IF
+070700     END-IF
+070800
+070900     PERFORM 8100-WRITE-REPORT-FOOTER
+071000         THRU 8100-WRITE-REPORT-FOOTER-EXIT
+071100
+071200     PERFORM 8050-DISPLAY-STATION-BREAKOUT
+071300         THRU 8050-DISPLAY-STATION-BREAKOUT-EXIT.
+071400 8000-PRODUCE-OUTPUT-EXIT.
+071500     EXIT.
+071600
+071700*-----------------------------------------------------------------
+071800* 8100-WRITE-REPORT-FOOTER
+071900*   WRITES THE FINAL AVERAGE/COUNT LINE TO REPORT-FILE.
+072000*-----------------------------------------------------------------
+072100 8100-WRITE-REPORT-FOOTER.
+072200     MOVE WS-AVERAGE-TEMPERATURE TO WS-RF-AVERAGE
+072300     MOVE WS-RUN-UOM-OUT         TO WS-RF-UOM
+072400     MOVE WS-RECORD-COUNT        TO WS-RF-ACCEPTED
+072500     MOVE WS-REJECT-COUNT        TO WS-RF-REJECTED
+072600     WRITE REPORT-RECORD FROM WS-REPORT-FOOTER.
+072700 8100-WRITE-REPORT-FOOTER-EXIT.
+072800     EXIT.
+072900
+073000*-----------------------------------------------------------------
+073100* 8050-DISPLAY-STATION-BREAKOUT
+073200*   DISPLAYS AND PRINTS A PER-STATION AVERAGE/HIGH/LOW LINE FOR
+073300*   EACH DISTINCT STATION-ID SEEN, ALONGSIDE THE COMBINED FIGURE
+073400*   ALREADY SHOWN ABOVE.
+073500*-----------------------------------------------------------------
+073600 8050-DISPLAY-STATION-BREAKOUT.
+073700     MOVE 1 TO WS-STATION-INDEX
+073800
+073900     PERFORM 8060-DISPLAY-ONE-STATION
+074000         THRU 8060-DISPLAY-ONE-STATION-EXIT
+074100         UNTIL WS-STATION-INDEX > WS-STATION-SLOTS-USED.
+074200 8050-DISPLAY-STATION-BREAKOUT-EXIT.
+074300     EXIT.
+074400
+074500*-----------------------------------------------------------------
+074600* 8060-DISPLAY-ONE-STATION
+074700*   DISPLAYS AND WRITES THE BREAKOUT LINE FOR THE STATION AT
+074800*   WS-STATION-INDEX, THEN ADVANCES TO THE NEXT SLOT.
+074900*-----------------------------------------------------------------
+075000 8060-DISPLAY-ONE-STATION.
+075100     IF WS-STATION-COUNT (WS-STATION-INDEX) > 0
+075200         COMPUTE WS-STATION-AVERAGE =
+075300             WS-STATION-TOTAL (WS-STATION-INDEX)
+075400                 / WS-STATION-COUNT (WS-STATION-INDEX)
+075500
+075600         DISPLAY 'Station ' WS-STATION-ID (WS-STATION-INDEX)
+075700             ' Average: ' WS-STATION-AVERAGE ' ' WS-RUN-UOM-OUT
+075800             '  High: ' WS-STATION-HIGH (WS-STATION-INDEX)
+075900             ' on ' WS-STATION-HIGH-DATE (WS-STATION-INDEX)
+076000             '  Low: ' WS-STATION-LOW (WS-STATION-INDEX)
+076100             ' on ' WS-STATION-LOW-DATE (WS-STATION-INDEX)
+076200
+076300         MOVE WS-STATION-ID (WS-STATION-INDEX)
+076400             TO WS-RS-STATION-ID
+076500         MOVE WS-STATION-AVERAGE                TO WS-RS-AVERAGE
+076600         MOVE WS-STATION-HIGH (WS-STATION-INDEX) TO WS-RS-HIGH
+076700         MOVE WS-STATION-LOW (WS-STATION-INDEX)  TO WS-RS-LOW
+076800         WRITE REPORT-RECORD FROM WS-REPORT-STATION
+076900     END-IF
+077000
+077100     ADD 1 TO WS-STATION-INDEX.
+077200 8060-DISPLAY-ONE-STATION-EXIT.
+077300     EXIT.
+077400
+077500*-----------------------------------------------------------------
+077600* 9000-TERMINATE
+077700*   CLEARS THE CHECKPOINT NOW THAT THE RUN HAS FINISHED CLEANLY,
+077800*   SO THE NEXT RUN STARTS FRESH INSTEAD OF "RESTARTING" FROM A
+077900*   COMPLETED PRIOR RUN, AND CLOSES THE REMAINING FILES.
+078000*-----------------------------------------------------------------
+078100 9000-TERMINATE.
+078200     OPEN OUTPUT CHECKPOINT-FILE
+078300     CLOSE CHECKPOINT-FILE
+078400
+078500     CLOSE TEMPERATURE-FILE
+078600     CLOSE REPORT-FILE.
+078700 9000-TERMINATE-EXIT.
+078800     EXIT.
+078810
+078820*-----------------------------------------------------------------
+078830* 9900-ABEND-OVERFLOW
+078840*   REACHED ONLY WHEN AN ACCUMULATOR ADD OVERFLOWS ITS PICTURE.
+078850*   DOES NOT WRITE A CHECKPOINT ITSELF - 2120-WRITE-CHECKPOINT IS
+078860*   ALREADY CALLED FOR EVERY RECORD RIGHT AFTER ITS REPORT-FILE
+078870*   DETAIL LINE IS WRITTEN, BEFORE THE NEXT RECORD IS EVER READ, SO
+078880*   THE CHECKPOINT ON DISK ALREADY REFLECTS EVERYTHING SAFELY
+078881*   ACCUMULATED THROUGH THE PRIOR RECORD BY THE TIME THIS PARAGRAPH
+078882*   CAN BE REACHED.  THIS JUST DISPLAYS A FATAL MESSAGE AND STOPS
+078883*   WITH A NONZERO RETURN-CODE RATHER THAN SILENTLY WRAPPING THE
+078884*   TOTAL.
+078890*-----------------------------------------------------------------
+078900 9900-ABEND-OVERFLOW.
+078910     DISPLAY 'FATAL: accumulator overflow at line ' WS-LINE-NUMBER
+078920         ' - WS-TOTAL-TEMPERATURE or a count field exceeded its '
+078930         'PICTURE size.  Run terminated; checkpoint left in '
+078940         'place for restart once resolved.'
+078950     CLOSE TEMPERATURE-FILE
+078960     CLOSE REPORT-FILE
+078970     MOVE 16 TO RETURN-CODE
+078980     STOP RUN.
+078985
+078990*-----------------------------------------------------------------
+079000* 9910-ABEND-BAD-PARAMETER
+079010*   REACHED FROM 1150-READ-PARAMETER-RECORD WHEN RUNPARM.DAT
+079020*   SUPPLIES A PARM-UOM-IN OR PARM-UOM-OUT OTHER THAN 'C', 'F' OR
+079030*   BLANK.  A VALUE LIKE 'K' OR LOWERCASE 'c' WOULD OTHERWISE FALL
+079040*   THROUGH 2160-CONVERT-UNITS' CELSIUS/FAHRENHEIT TEST AND
+079050*   SILENTLY RUN THE WRONG FORMULA ON EVERY RECORD, SO THE RUN IS
+079060*   STOPPED BEFORE ANY DATA IS READ INSTEAD.  TEMPERATURE-FILE AND
+079061*   REPORT-FILE ARE NOT YET OPEN AT THIS POINT IN 1000-INITIALIZE,
+079062*   SO THERE IS NOTHING TO CLOSE HERE.
+079070*-----------------------------------------------------------------
+079080 9910-ABEND-BAD-PARAMETER.
+079090     DISPLAY 'FATAL: RUNPARM.DAT UOM-IN/UOM-OUT must be C, F or '
+079100         'blank - UOM-IN is "' WS-RUN-UOM-IN '", UOM-OUT is "'
+079110         WS-RUN-UOM-OUT '".  Run terminated.'
+079120     MOVE 16 TO RETURN-CODE
+079130     STOP RUN.
