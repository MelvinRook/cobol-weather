@@ -0,0 +1,507 @@
+000100*****************************************************************
+000200* PROGRAM:      TemperatureRollup
+000300* AUTHOR:       D. OKAFOR
+000400* INSTALLATION: WEATHER SYSTEMS GROUP
+000500* DATE-WRITTEN: 08/08/2026
+000600*-----------------------------------------------------------------
+000700* MODIFICATION HISTORY
+000800*   08/08/2026  DO   INITIAL VERSION - APPEND TEMPERATURE.DAT TO
+000900*                     TEMPHIST.DAT AND REPORT MONTH-TO-DATE AND
+001000*                     YEAR-TO-DATE AVERAGE/HIGH/LOW
+001100*   08/08/2026  DO   MOVE RECORD LAYOUTS INTO THE SHARED TEMPREC
+001200*                     COPYBOOK
+001300*   08/08/2026  DO   READ RUNPARM.DAT AT STARTUP FOR THE INPUT AND
+001400*                     HISTORY FILE NAMES AND THE EDIT LIMITS, THE
+001500*                     SAME CONTROL CARD THE DAILY CALCULATOR NOW
+001600*                     USES, SO BOTH PROGRAMS POINT AT THE SAME
+001700*                     DATA WITHOUT A RECOMPILE
+001800*   08/08/2026  DO   RENAME STATION-ID TO HISTORY-STATION-ID ON
+001900*                     HISTORY-RECORD'S REPLACING CLAUSE AND CARRY
+002000*                     IT ACROSS ON APPEND - IT WAS LEFT UNRENAMED
+002100*                     WHEN STATION-ID WAS ADDED TO TEMPREC, SO
+002200*                     HISTORY-RECORD'S COPY WAS NEVER SET AND WENT
+002300*                     TO TEMPHIST.DAT UNINITIALIZED
+002310*   08/09/2026  DO   REJECT A BLANK STATION-ID IN 2200-VALIDATE-
+002320*                     RECORD, MATCHING THE CHECK
+002330*                     AverageTemperatureCalculator ALREADY APPLIES
+002340*                     TO THE SAME TEMPREC LAYOUT
+002350*   08/09/2026  DO   CONVERT EVERY APPENDED READING TO DEGREES
+002360*                     FAHRENHEIT BEFORE IT IS WRITTEN TO
+002370*                     HISTORY-TEMPERATURE, USING PARM-UOM-IN TO
+002380*                     KNOW THE SCALE TODAY'S TEMPERATURE.DAT IS ON.
+002390*                     TEMPHIST.DAT ACCUMULATES OVER MANY RUNS, SO
+002400*                     IT NEEDS ONE FIXED UNIT REGARDLESS OF WHAT
+002410*                     UNIT ANY GIVEN RUN'S INPUT HAPPENS TO BE IN -
+002420*                     WITHOUT THIS, A MIX OF CELSIUS AND FAHRENHEIT
+002430*                     READINGS COULD END UP IN THE SAME HISTORY
+002440*                     FILE WITH NOTHING TO TELL THEM APART.  THE
+002450*                     MTD/YTD DISPLAY LINES ARE LABELLED DEG F TO
+002460*                     MATCH.
+002470*****************************************************************
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID. TemperatureRollup.
+002700 AUTHOR. D. OKAFOR.
+002800 INSTALLATION. WEATHER SYSTEMS GROUP.
+002900 DATE-WRITTEN. 08/08/2026.
+003000 DATE-COMPILED.
+003100
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT OPTIONAL PARAMETER-FILE ASSIGN TO 'runparm.dat'
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700     SELECT TEMPERATURE-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900     SELECT OPTIONAL TEMPERATURE-HISTORY-FILE
+004000         ASSIGN TO DYNAMIC WS-HISTORY-FILENAME
+004100         ORGANIZATION IS LINE SEQUENTIAL.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  PARAMETER-FILE.
+004600     COPY PARMREC.
+004700
+004800 FD  TEMPERATURE-FILE.
+004900     COPY TEMPREC.
+005000
+005100 FD  TEMPERATURE-HISTORY-FILE.
+005200     COPY TEMPREC
+005300         REPLACING ==TEMPERATURE-RECORD==
+005400                BY ==HISTORY-RECORD==
+005500                   ==STATION-ID==
+005600                BY ==HISTORY-STATION-ID==
+005700                   ==TEMPERATURE-DATE==
+005800                BY ==HISTORY-DATE==
+005900                   ==DAILY-TEMPERATURE==
+006000                BY ==HISTORY-TEMPERATURE==.
+006100
+006200 WORKING-STORAGE SECTION.
+006300*-----------------------------------------------------------------
+006400* RUN PARAMETERS (FROM RUNPARM.DAT)
+006500*   SEE PARMREC - THE INPUT/HISTORY FILE NAMES, THE EDIT LIMITS
+006600*   AND PARM-UOM-IN APPLY TO THIS PROGRAM; PARM-WINDOW-DAYS AND
+006700*   PARM-UOM-OUT ON THE SAME CARD ARE
+006800*   AverageTemperatureCalculator'S AND ARE IGNORED HERE.
+006900*-----------------------------------------------------------------
+007000 01  WS-INPUT-FILENAME              PIC X(40) VALUE SPACES.
+007100 01  WS-HISTORY-FILENAME            PIC X(40) VALUE SPACES.
+007110
+007120*-----------------------------------------------------------------
+007130* UNIT OF MEASURE
+007140*   WS-RUN-UOM-IN IS THE SCALE TODAY'S TEMPERATURE.DAT IS WRITTEN
+007150*   ON, FROM PARM-UOM-IN.  TEMPHIST.DAT ITSELF IS ALWAYS HELD IN
+007160*   DEGREES FAHRENHEIT - THE ONE FIXED UNIT EVERY RUN, PAST AND
+007170*   FUTURE, AGREES ON - SO 2150-CONVERT-TO-HISTORY-UNITS CONVERTS
+007180*   EVERY APPENDED READING BEFORE IT EVER REACHES
+007190*   HISTORY-TEMPERATURE.
+007200*-----------------------------------------------------------------
+007210 01  WS-RUN-UOM-IN                  PIC X(01) VALUE 'F'.
+007220     88  WS-INPUT-IS-CELSIUS                 VALUE 'C'.
+007230     88  WS-INPUT-IS-FAHRENHEIT              VALUE 'F'.
+007240
+007300*-----------------------------------------------------------------
+007400* CURRENT DATE - DRIVES THE MONTH-TO-DATE/YEAR-TO-DATE WINDOW
+007500*-----------------------------------------------------------------
+007600 01  WS-CURRENT-DATE.
+007700     05  WS-CUR-YEAR                PIC 9(4).
+007800     05  WS-CUR-MONTH               PIC 9(2).
+007900     05  WS-CUR-DAY                 PIC 9(2).
+008000
+008100*-----------------------------------------------------------------
+008200* EDIT / VALIDATION LIMITS (SAME RULES AS THE DAILY CALCULATOR)
+008300*-----------------------------------------------------------------
+008400 01  WS-EDIT-LIMITS.
+008500     05  WS-MIN-TEMPERATURE         PIC S9(3)V9(1) VALUE -50.0.
+008600     05  WS-MAX-TEMPERATURE         PIC S9(3)V9(1) VALUE 150.0.
+008700
+008800 01  WS-REJECT-COUNT                PIC 9(4) VALUE 0.
+008900 01  WS-REJECT-REASON               PIC X(40) VALUE SPACES.
+009000 01  WS-LINE-NUMBER                 PIC 9(6) VALUE 0.
+009100 01  WS-APPEND-COUNT                PIC 9(6) VALUE 0.
+009200
+009300*-----------------------------------------------------------------
+009400* MONTH-TO-DATE ACCUMULATORS
+009500*-----------------------------------------------------------------
+009600 01  WS-MTD-TOTAL                   PIC S9(7)V9(1) VALUE 0.
+009700 01  WS-MTD-COUNT                   PIC 9(6) VALUE 0.
+009800 01  WS-MTD-AVERAGE                 PIC S9(3)V9(1) VALUE 0.
+009900 01  WS-MTD-HIGH                    PIC S9(3)V9(1) VALUE -999.9.
+010000 01  WS-MTD-HIGH-DATE               PIC X(10) VALUE SPACES.
+010100 01  WS-MTD-LOW                     PIC S9(3)V9(1) VALUE 999.9.
+010200 01  WS-MTD-LOW-DATE                PIC X(10) VALUE SPACES.
+010300
+010400*-----------------------------------------------------------------
+010500* YEAR-TO-DATE ACCUMULATORS
+010600*-----------------------------------------------------------------
+010700 01  WS-YTD-TOTAL                   PIC S9(7)V9(1) VALUE 0.
+010800 01  WS-YTD-COUNT                   PIC 9(6) VALUE 0.
+010900 01  WS-YTD-AVERAGE                 PIC S9(3)V9(1) VALUE 0.
+011000 01  WS-YTD-HIGH                    PIC S9(3)V9(1) VALUE -999.9.
+011100 01  WS-YTD-HIGH-DATE               PIC X(10) VALUE SPACES.
+011200 01  WS-YTD-LOW                     PIC S9(3)V9(1) VALUE 999.9.
+011300 01  WS-YTD-LOW-DATE                PIC X(10) VALUE SPACES.
+011400
+011500*-----------------------------------------------------------------
+011600* SWITCHES
+011700*-----------------------------------------------------------------
+011800 01  WS-SWITCHES.
+011900     05  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+012000         88  WS-END-OF-FILE                   VALUE 'Y'.
+012100     05  WS-VALID-SW                PIC X(01) VALUE 'Y'.
+012200         88  WS-RECORD-VALID                  VALUE 'Y'.
+012300         88  WS-RECORD-INVALID                VALUE 'N'.
+012400
+012500 PROCEDURE DIVISION.
+012600*-----------------------------------------------------------------
+012700* 0000-MAIN-PARA
+012800*   CONTROLS THE OVERALL FLOW OF THE PROGRAM.
+012900*-----------------------------------------------------------------
+013000 0000-MAIN-PARA.
+013100     PERFORM 1000-INITIALIZE
+013200         THRU 1000-INITIALIZE-EXIT
+013300
+013400     PERFORM 2000-APPEND-DAILY-RECORDS
+013500         THRU 2000-APPEND-DAILY-RECORDS-EXIT
+013600
+013700     PERFORM 3000-BUILD-ROLLUP
+013800         THRU 3000-BUILD-ROLLUP-EXIT
+013900
+014000     PERFORM 8000-PRODUCE-OUTPUT
+014100         THRU 8000-PRODUCE-OUTPUT-EXIT
+014200
+014300     PERFORM 9000-TERMINATE
+014400         THRU 9000-TERMINATE-EXIT
+014500
+014600     STOP RUN.
+014700
+014800*-----------------------------------------------------------------
+014900* 1000-INITIALIZE
+015000*   READS RUNPARM.DAT FOR THE INPUT/HISTORY FILE NAMES AND EDIT
+015100*   LIMITS, AND CAPTURES THE RUN DATE USED TO BOUND THE MTD/YTD
+015200*   WINDOWS.
+015300*-----------------------------------------------------------------
+015400 1000-INITIALIZE.
+015500     PERFORM 1150-READ-PARAMETER-RECORD
+015600         THRU 1150-READ-PARAMETER-RECORD-EXIT
+015700
+015800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+015900 1000-INITIALIZE-EXIT.
+016000     EXIT.
+016100
+016200*-----------------------------------------------------------------
+016300* 1150-READ-PARAMETER-RECORD
+016400*   READS THE SAME RUNPARM.DAT CONTROL CARD
+016500*   AverageTemperatureCalculator READS, TAKING ONLY THE INPUT AND
+016600*   HISTORY FILE NAMES AND THE EDIT LIMITS.  BLANK OR ZERO FIELDS
+016700*   FALL BACK TO THE NAMES AND LIMITS THIS PROGRAM USED BEFORE THE
+016800*   CARD EXISTED, SO A MISSING RUNPARM.DAT STILL PRODUCES A
+016900*   WORKING RUN.
+017000*-----------------------------------------------------------------
+017100 1150-READ-PARAMETER-RECORD.
+017200     MOVE 'temperature.dat' TO WS-INPUT-FILENAME
+017300     MOVE 'temphist.dat'    TO WS-HISTORY-FILENAME
+017400
+017500     OPEN INPUT PARAMETER-FILE
+017600     READ PARAMETER-FILE
+017700         AT END
+017800             CLOSE PARAMETER-FILE
+017900             GO TO 1150-READ-PARAMETER-RECORD-EXIT
+018000     END-READ
+018100     CLOSE PARAMETER-FILE
+018200
+018300     IF PARM-INPUT-FILENAME NOT = SPACES
+018400         MOVE PARM-INPUT-FILENAME TO WS-INPUT-FILENAME
+018500     END-IF
+018600
+018700     IF PARM-HISTORY-FILENAME NOT = SPACES
+018800         MOVE PARM-HISTORY-FILENAME TO WS-HISTORY-FILENAME
+018900     END-IF
+019000
+019100     IF PARM-MIN-TEMPERATURE NOT = 0
+019200        OR PARM-MAX-TEMPERATURE NOT = 0
+019300         MOVE PARM-MIN-TEMPERATURE TO WS-MIN-TEMPERATURE
+019400         MOVE PARM-MAX-TEMPERATURE TO WS-MAX-TEMPERATURE
+019500     END-IF
+019510
+019520     IF PARM-UOM-IN NOT = SPACES
+019530         MOVE PARM-UOM-IN TO WS-RUN-UOM-IN
+019540     END-IF
+019550
+019560     IF WS-RUN-UOM-IN NOT = 'C' AND WS-RUN-UOM-IN NOT = 'F'
+019570         GO TO 9910-ABEND-BAD-PARAMETER
+019580     END-IF.
+019600 1150-READ-PARAMETER-RECORD-EXIT.
+019700     EXIT.
+019800
+019900*-----------------------------------------------------------------
+020000* 2000-APPEND-DAILY-RECORDS
+020100*   COPIES EACH VALID RECORD FROM TODAY'S TEMPERATURE-FILE ONTO
+020200*   THE END OF THE PERSISTENT TEMPERATURE-HISTORY-FILE.
+020300*-----------------------------------------------------------------
+020400 2000-APPEND-DAILY-RECORDS.
+020500     OPEN INPUT TEMPERATURE-FILE
+020600     OPEN EXTEND TEMPERATURE-HISTORY-FILE
+020700
+020800     PERFORM 2100-APPEND-ONE-RECORD
+020900         THRU 2100-APPEND-ONE-RECORD-EXIT
+021000         UNTIL WS-END-OF-FILE
+021100
+021200     CLOSE TEMPERATURE-FILE
+021300     CLOSE TEMPERATURE-HISTORY-FILE.
+021400 2000-APPEND-DAILY-RECORDS-EXIT.
+021500     EXIT.
+021600
+021700*-----------------------------------------------------------------
+021800* 2100-APPEND-ONE-RECORD
+021900*   READS, VALIDATES AND APPENDS A SINGLE DAILY RECORD.
+022000*-----------------------------------------------------------------
+022100 2100-APPEND-ONE-RECORD.
+022200     READ TEMPERATURE-FILE INTO TEMPERATURE-RECORD
+022300         AT END
+022400             SET WS-END-OF-FILE TO TRUE
+022500             GO TO 2100-APPEND-ONE-RECORD-EXIT
+022600     END-READ
+022700
+022800     ADD 1 TO WS-LINE-NUMBER
+022900
+023000     PERFORM 2200-VALIDATE-RECORD
+023100         THRU 2200-VALIDATE-RECORD-EXIT
+023150
+023200     IF WS-RECORD-VALID
+023210         PERFORM 2150-CONVERT-TO-HISTORY-UNITS
+023220             THRU 2150-CONVERT-TO-HISTORY-UNITS-EXIT
+023230         PERFORM 2250-VALIDATE-RANGE
+023240             THRU 2250-VALIDATE-RANGE-EXIT
+023260
+023300     IF WS-RECORD-VALID
+023400         MOVE STATION-ID            TO HISTORY-STATION-ID
+023500         MOVE TEMPERATURE-DATE      TO HISTORY-DATE
+023600         MOVE DAILY-TEMPERATURE     TO HISTORY-TEMPERATURE
+023700         WRITE HISTORY-RECORD
+023800         ADD 1 TO WS-APPEND-COUNT
+023900     ELSE
+024000         ADD 1 TO WS-REJECT-COUNT
+024100         DISPLAY 'REJECTED LINE ' WS-LINE-NUMBER ': "'
+024150             STATION-ID '" / "' TEMPERATURE-DATE '" / "'
+024200             DAILY-TEMPERATURE '" - ' WS-REJECT-REASON
+024400     END-IF.
+024500 2100-APPEND-ONE-RECORD-EXIT.
+024600     EXIT.
+024700
+024710*-----------------------------------------------------------------
+024720* 2150-CONVERT-TO-HISTORY-UNITS
+024730*   TEMPHIST.DAT IS ALWAYS HELD IN DEGREES FAHRENHEIT REGARDLESS
+024740*   OF WHAT UNIT ANY GIVEN RUN'S TEMPERATURE.DAT IS IN, SO A
+024750*   READING IS CONVERTED HERE, AFTER VALIDATION AND BEFORE IT IS
+024760*   MOVED TO HISTORY-TEMPERATURE.
+024770*-----------------------------------------------------------------
+024780 2150-CONVERT-TO-HISTORY-UNITS.
+024790     IF WS-INPUT-IS-CELSIUS
+024800         COMPUTE DAILY-TEMPERATURE ROUNDED =
+024810             (DAILY-TEMPERATURE * 9 / 5) + 32
+024820     END-IF.
+024830 2150-CONVERT-TO-HISTORY-UNITS-EXIT.
+024840     EXIT.
+024850
+024860*-----------------------------------------------------------------
+024900* 2200-VALIDATE-RECORD
+025000*   SAME DATE/FORMAT EDITS USED BY AverageTemperatureCalculator.
+025010*   THE RANGE CHECK AGAINST WS-MIN/MAX-TEMPERATURE IS NOT DONE
+025020*   HERE - IT RUNS IN 2250-VALIDATE-RANGE, AFTER
+025030*   2150-CONVERT-TO-HISTORY-UNITS, SO IT ALWAYS COMPARES A
+025040*   FAHRENHEIT VALUE AGAINST THE FAHRENHEIT-SCALE LIMITS.
+025100*-----------------------------------------------------------------
+025200 2200-VALIDATE-RECORD.
+025300     SET WS-RECORD-VALID TO TRUE
+025400     MOVE SPACES TO WS-REJECT-REASON
+025500
+025600     IF TEMPERATURE-DATE (5:1) NOT = '-'
+025700        OR TEMPERATURE-DATE (8:1) NOT = '-'
+025800        OR TEMPERATURE-DATE (1:4) NOT NUMERIC
+025900        OR TEMPERATURE-DATE (6:2) NOT NUMERIC
+026000        OR TEMPERATURE-DATE (9:2) NOT NUMERIC
+026100         SET WS-RECORD-INVALID TO TRUE
+026200         MOVE 'INVALID DATE FORMAT' TO WS-REJECT-REASON
+026300     ELSE
+026400         IF TEMPERATURE-DATE (6:2) < '01'
+026500            OR TEMPERATURE-DATE (6:2) > '12'
+026600            OR TEMPERATURE-DATE (9:2) < '01'
+026700            OR TEMPERATURE-DATE (9:2) > '31'
+026800             SET WS-RECORD-INVALID TO TRUE
+026900             MOVE 'INVALID DATE FORMAT' TO WS-REJECT-REASON
+027000         END-IF
+027100     END-IF
+027200
+027300     IF DAILY-TEMPERATURE NOT NUMERIC
+027400         IF WS-REJECT-REASON = SPACES
+027500             MOVE 'TEMPERATURE NOT NUMERIC' TO WS-REJECT-REASON
+027600         ELSE
+027700             MOVE 'INVALID DATE AND TEMPERATURE'
+027800                 TO WS-REJECT-REASON
+027900         END-IF
+028000         SET WS-RECORD-INVALID TO TRUE
+028100     END-IF
+028150
+029310     IF STATION-ID = SPACES
+029320         IF WS-REJECT-REASON = SPACES
+029330             MOVE 'MISSING STATION ID' TO WS-REJECT-REASON
+029340         ELSE
+029350             MOVE 'MISSING STATION ID AND OTHER ERRORS'
+029360                 TO WS-REJECT-REASON
+029370         END-IF
+029380         SET WS-RECORD-INVALID TO TRUE
+029390     END-IF.
+029400 2200-VALIDATE-RECORD-EXIT.
+029500     EXIT.
+029600
+029610*-----------------------------------------------------------------
+029620* 2250-VALIDATE-RANGE
+029630*   CHECKS DAILY-TEMPERATURE AGAINST WS-MIN/MAX-TEMPERATURE.  ONLY
+029640*   REACHED FOR A RECORD THAT PASSED 2200-VALIDATE-RECORD AND HAS
+029650*   ALREADY BEEN RUN THROUGH 2150-CONVERT-TO-HISTORY-UNITS, SO THE
+029660*   VALUE AND THE LIMITS ARE ALWAYS ON THE SAME (FAHRENHEIT) SCALE.
+029670*-----------------------------------------------------------------
+029680 2250-VALIDATE-RANGE.
+029690     IF DAILY-TEMPERATURE < WS-MIN-TEMPERATURE
+029700        OR DAILY-TEMPERATURE > WS-MAX-TEMPERATURE
+029710         SET WS-RECORD-INVALID TO TRUE
+029720         MOVE 'TEMPERATURE OUT OF RANGE' TO WS-REJECT-REASON
+029730     END-IF.
+029740 2250-VALIDATE-RANGE-EXIT.
+029750     EXIT.
+029760
+029770*-----------------------------------------------------------------
+029800* 3000-BUILD-ROLLUP
+029900*   RESCANS THE FULL HISTORY FILE AND ACCUMULATES THE MTD/YTD
+030000*   FIGURES RELATIVE TO WS-CURRENT-DATE.
+030100*-----------------------------------------------------------------
+030200 3000-BUILD-ROLLUP.
+030300     MOVE 'N' TO WS-EOF-SW
+030400     OPEN INPUT TEMPERATURE-HISTORY-FILE
+030500
+030600     PERFORM 3100-PROCESS-HISTORY-RECORD
+030700         THRU 3100-PROCESS-HISTORY-RECORD-EXIT
+030800         UNTIL WS-END-OF-FILE
+030900
+031000     CLOSE TEMPERATURE-HISTORY-FILE.
+031100 3000-BUILD-ROLLUP-EXIT.
+031200     EXIT.
+031300
+031400*-----------------------------------------------------------------
+031500* 3100-PROCESS-HISTORY-RECORD
+031600*   READS ONE HISTORY RECORD AND, WHEN IT FALLS WITHIN THE
+031700*   CURRENT YEAR OR MONTH, ROLLS IT INTO THE MATCHING BUCKET.
+031800*-----------------------------------------------------------------
+031900 3100-PROCESS-HISTORY-RECORD.
+032000     READ TEMPERATURE-HISTORY-FILE INTO HISTORY-RECORD
+032100         AT END
+032200             SET WS-END-OF-FILE TO TRUE
+032300             GO TO 3100-PROCESS-HISTORY-RECORD-EXIT
+032400     END-READ
+032500
+032600     IF HISTORY-DATE (1:4) = WS-CUR-YEAR
+032700         PERFORM 3200-ACCUMULATE-YTD
+032800             THRU 3200-ACCUMULATE-YTD-EXIT
+032900
+033000         IF HISTORY-DATE (6:2) = WS-CUR-MONTH
+033100             PERFORM 3300-ACCUMULATE-MTD
+033200                 THRU 3300-ACCUMULATE-MTD-EXIT
+033300         END-IF
+033400     END-IF.
+033500 3100-PROCESS-HISTORY-RECORD-EXIT.
+033600     EXIT.
+033700
+033800*-----------------------------------------------------------------
+033900* 3200-ACCUMULATE-YTD
+034000*-----------------------------------------------------------------
+034100 3200-ACCUMULATE-YTD.
+034200     ADD HISTORY-TEMPERATURE TO WS-YTD-TOTAL
+034300     ADD 1 TO WS-YTD-COUNT
+034400
+034500     IF HISTORY-TEMPERATURE > WS-YTD-HIGH
+034600         MOVE HISTORY-TEMPERATURE TO WS-YTD-HIGH
+034700         MOVE HISTORY-DATE        TO WS-YTD-HIGH-DATE
+034800     END-IF
+034900
+035000     IF HISTORY-TEMPERATURE < WS-YTD-LOW
+035100         MOVE HISTORY-TEMPERATURE TO WS-YTD-LOW
+035200         MOVE HISTORY-DATE        TO WS-YTD-LOW-DATE
+035300     END-IF.
+035400 3200-ACCUMULATE-YTD-EXIT.
+035500     EXIT.
+035600
+035700*-----------------------------------------------------------------
+035800* 3300-ACCUMULATE-MTD
+035900*-----------------------------------------------------------------
+036000 3300-ACCUMULATE-MTD.
+036100     ADD HISTORY-TEMPERATURE TO WS-MTD-TOTAL
+036200     ADD 1 TO WS-MTD-COUNT
+036300
+036400     IF HISTORY-TEMPERATURE > WS-MTD-HIGH
+036500         MOVE HISTORY-TEMPERATURE TO WS-MTD-HIGH
+036600         MOVE HISTORY-DATE        TO WS-MTD-HIGH-DATE
+036700     END-IF
+036800
+036900     IF HISTORY-TEMPERATURE < WS-MTD-LOW
+037000         MOVE HISTORY-TEMPERATURE TO WS-MTD-LOW
+037100         MOVE HISTORY-DATE        TO WS-MTD-LOW-DATE
+037200     END-IF.
+037300 3300-ACCUMULATE-MTD-EXIT.
+037400     EXIT.
+037500
+037600*-----------------------------------------------------------------
+037700* 8000-PRODUCE-OUTPUT
+037800*   DISPLAYS THE MONTH-TO-DATE AND YEAR-TO-DATE REPORTS.
+037900*-----------------------------------------------------------------
+038000 8000-PRODUCE-OUTPUT.
+038100     DISPLAY ' '
+038200     DISPLAY 'TEMPERATURE ROLLUP AS OF ' WS-CURRENT-DATE
+038300     DISPLAY 'Records appended this run: ' WS-APPEND-COUNT
+038400         '   Records rejected: ' WS-REJECT-COUNT
+038500
+038600     IF WS-MTD-COUNT > 0
+038700         COMPUTE WS-MTD-AVERAGE = WS-MTD-TOTAL / WS-MTD-COUNT
+038800         DISPLAY 'Month-to-date average: ' WS-MTD-AVERAGE ' DEG F'
+038900             '   High: ' WS-MTD-HIGH ' DEG F on ' WS-MTD-HIGH-DATE
+039000             '   Low: '  WS-MTD-LOW  ' DEG F on ' WS-MTD-LOW-DATE
+039100     ELSE
+039200         DISPLAY 'No month-to-date temperature data available.'
+039300     END-IF
+039400
+039500     IF WS-YTD-COUNT > 0
+039600         COMPUTE WS-YTD-AVERAGE = WS-YTD-TOTAL / WS-YTD-COUNT
+039700         DISPLAY 'Year-to-date average:  ' WS-YTD-AVERAGE ' DEG F'
+039800             '   High: ' WS-YTD-HIGH ' DEG F on ' WS-YTD-HIGH-DATE
+039900             '   Low: '  WS-YTD-LOW  ' DEG F on ' WS-YTD-LOW-DATE
+040000     ELSE
+040100         DISPLAY 'No year-to-date temperature data available.'
+040200     END-IF.
+040300 8000-PRODUCE-OUTPUT-EXIT.
+040400     EXIT.
+040500
+040600*-----------------------------------------------------------------
+040700* 9000-TERMINATE
+040800*   PLACEHOLDER FOR END-OF-RUN HOUSEKEEPING.
+040900*-----------------------------------------------------------------
+041000 9000-TERMINATE.
+041100     CONTINUE.
+041200 9000-TERMINATE-EXIT.
+041300     EXIT.
+041305
+041310*-----------------------------------------------------------------
+041320* 9910-ABEND-BAD-PARAMETER
+041330*   REACHED FROM 1150-READ-PARAMETER-RECORD WHEN RUNPARM.DAT
+041340*   SUPPLIES A PARM-UOM-IN OTHER THAN 'C', 'F' OR BLANK.  A VALUE
+041350*   LIKE 'K' OR LOWERCASE 'c' WOULD OTHERWISE FALL THROUGH
+041360*   2150-CONVERT-TO-HISTORY-UNITS' CELSIUS/FAHRENHEIT TEST AND
+041370*   SILENTLY RUN THE WRONG FORMULA ON EVERY RECORD APPENDED TO
+041380*   TEMPHIST.DAT, SO THE RUN IS STOPPED BEFORE ANY DATA IS READ
+041390*   INSTEAD.  TEMPERATURE-FILE AND TEMPERATURE-HISTORY-FILE ARE NOT
+041400*   YET OPEN AT THIS POINT IN 1000-INITIALIZE, SO THERE IS NOTHING
+041410*   TO CLOSE HERE.
+041420*-----------------------------------------------------------------
+041430 9910-ABEND-BAD-PARAMETER.
+041440     DISPLAY 'FATAL: RUNPARM.DAT UOM-IN must be C, F or blank - '
+041450         'UOM-IN is "' WS-RUN-UOM-IN '".  Run terminated.'
+041460     MOVE 16 TO RETURN-CODE
+041470     STOP RUN.
